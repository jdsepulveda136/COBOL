@@ -0,0 +1,56 @@
+//CALCJOB  JOB (ACCTG),'CALCULADORA BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=CALC01
+//*--------------------------------------------------------------*
+//* JOBNAME : CALCJOB
+//* PURPOSE : Executa a CALCULADORA em lote contra o arquivo de
+//*           transacoes do dia, gerando relatorio e trilha de
+//*           auditoria.
+//*
+//* RESTART : O passo CALC01 grava um checkpoint (CALCCKPT) a
+//*           cada 100 registros processados. Se o passo abender,
+//*           reenvie este mesmo JCL (ou submeta com a opcao de
+//*           RESTART=CALC01) que a CALCULADORA detecta o
+//*           checkpoint em CALCCKPT e retoma a partir do ultimo
+//*           registro confirmado, sem duplicar linhas ja gravadas
+//*           no relatorio ou no log de auditoria.
+//*
+//*           CALCCKPT e VARCKPT sao datasets de controle de um
+//*           unico registro que o programa reescreve por completo
+//*           a cada gravacao (OPEN OUTPUT/WRITE/CLOSE). Por isso
+//*           sao pre-alocados uma unica vez (IDCAMS, fora deste
+//*           job) e referenciados aqui com DISP=OLD - DISP=MOD
+//*           faria o access method posicionar no fim do dataset a
+//*           cada abertura, acumulando registros antigos em vez de
+//*           substituir o registro corrente.
+//*
+//*           RELATORIO tambem e pre-alocado uma unica vez e usa
+//*           DISP=OLD pelo mesmo motivo: quem decide entre substituir
+//*           o relatorio (inicio de lote novo) e continuar (reinicio
+//*           do lote de hoje) e o proprio 1000-INICIALIZAR, atraves
+//*           de OPEN OUTPUT ou OPEN EXTEND conforme o checkpoint - um
+//*           DISP=MOD fixo aqui iria sempre continuar, empilhando o
+//*           relatorio de um dia sobre o do dia anterior. AUDITLOG
+//*           permanece com DISP=MOD porque a trilha de auditoria e
+//*           cumulativa por definicao (nunca deve ser substituida).
+//*--------------------------------------------------------------*
+//CALC01   EXEC PGM=CALCULADORA
+//STEPLIB  DD   DSN=CALC.PROD.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=CALC.PROD.TRANS.DIARIO,DISP=SHR
+//RELATORIO DD  DSN=CALC.PROD.RELATORIO,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//AUDITLOG DD   DSN=CALC.PROD.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//CALCCKPT DD   DSN=CALC.PROD.CHECKPT,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//VARCKPT  DD   DSN=CALC.PROD.VARCKPT,
+//             DISP=(OLD,KEEP,KEEP),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//SYSIN    DD   *
+A
+/*
+//SYSOUT   DD   SYSOUT=*
+//
