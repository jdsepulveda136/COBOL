@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------------------
+      *    ITEM NUMERICO COMUM - CONTADOR DE CALCULOS PROCESSADOS
+      *    Copybook compartilhado entre VariavelSimples e CALCULADORA.
+      *    Largura em 9(09) para suportar contagem de lotes de grande
+      *    volume sem estourar.
+      *-----------------------------------------------------------------------
+       77  acumulador pic 9(09) VALUE zeros.
