@@ -3,21 +3,68 @@
       * Date:04/09/2019
       * Purpose:Dimensionar variaveis
       * Tectonics: cobc
+      *
+      * Modificacoes:
+      * 09/08/2026 JS - Le e grava um checkpoint em disco para que o
+      *                 acumulador continue de onde parou na execucao
+      *                 anterior, em vez de reiniciar sempre em zero.
+      * 09/08/2026 JS - Contador passa a avancar de 1 em 1 por chamada,
+      *                 para refletir exatamente o numero de pares
+      *                 processados pela CALCULADORA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VariavelSimples.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select checkpoint-file assign to "VARCKPT"
+               organization is line sequential
+               file status is ws-status.
+
        DATA DIVISION.
        FILE SECTION.
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-acumulador pic 9(09).
+
        WORKING-STORAGE SECTION.
-       77  acumulador pic 9(2) VALUE zeros.
+           COPY CONTADOR.
+       77  ws-status pic x(02) VALUE "00".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM LER-CHECKPOINT.
 
-           add 1 to acumulador.
-           add 1 to acumulador.
+           add 1 to acumulador
+               on size error
+                   display "AVISO: ACUMULADOR ATINGIU O LIMITE MAXIMO"
+           end-add.
 
            DISPLAY acumulador.
 
+           PERFORM GRAVAR-CHECKPOINT.
+
+           GOBACK.
+
+       LER-CHECKPOINT.
+
+           open input checkpoint-file.
+           if ws-status = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move ckpt-acumulador to acumulador
+               end-read
+               close checkpoint-file
+           end-if.
+
+       GRAVAR-CHECKPOINT.
+
+           move acumulador to ckpt-acumulador.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
        END PROGRAM VariavelSimples.
