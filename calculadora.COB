@@ -2,14 +2,41 @@
        IDENTIFICATION DIVISION.
       *=======================================================================
        PROGRAM-ID. CALCULADORA.
-      *************************DOCUMENTA��O***********************************
+      *************************DOCUMENTACAO***********************************
       ************************************************************************
       *DATA:05/09/2019
-      *PROGRAMADOR: Jorge Sep�lveda
+      *PROGRAMADOR: Jorge Sepulveda
       *OBJECTIVO: Criar uma calculadora.
       *
+      *HISTORICO DE ALTERACOES:
+      *09/08/2026 JS - Leitura de um arquivo de transacoes (VALOR1/VALOR2)
+      *                em lote, substituindo o ACCEPT interativo, para
+      *                processar varios pares numa unica execucao.
+      *09/08/2026 JS - TR-VALOR1/TR-VALOR2 passam a gravar o sinal em
+      *                byte separado (arquivo de entrada digitado a
+      *                mao); leitura de TRANFILE passa a verificar
+      *                FILE STATUS; total do lote realinhado com o
+      *                tamanho de LINHA-RELATORIO; final do lote agora
+      *                exibe o contador compartilhado com VariavelSimples.
+      *09/08/2026 JS - Checkpoint so e gravado depois de fechar e reabrir
+      *                RELATORIO/AUDITLOG em EXTEND, para garantir que a
+      *                posicao confirmada ja esta gravada em disco antes
+      *                de ser considerada concluida; abertura de
+      *                RELATORIO passa a verificar FILE STATUS; contador
+      *                compartilhado so avanca em pares validos; fecho
+      *                de VARCKPT movido para fora do IF de status.
+      *09/08/2026 JS - A linha de detalhe do registro corrente passa a
+      *                ser gravada em RELATORIO antes da verificacao do
+      *                intervalo de checkpoint (nao depois), para que a
+      *                posicao so seja confirmada quando a propria linha
+      *                do registro ja estiver em disco; VALOR1/VALOR2 so
+      *                recebem TR-VALOR1/TR-VALOR2 depois da validacao,
+      *                evitando que um par invalido herde os valores do
+      *                registro anterior no relatorio/auditoria; reabertura
+      *                de RELATORIO/AUDITLOG em 1600-GRAVAR-CHECKPOINT
+      *                passa a verificar FILE STATUS.
       *
-      ********************FIM DOCUMENTA��O************************************
+      ********************FIM DOCUMENTACAO************************************
       ************************************************************************
 
 
@@ -34,6 +61,25 @@
 
        FILE-CONTROL.
 
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANS.
+
+           SELECT REPORT-FILE ASSIGN TO "RELATORIO"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+
+           SELECT CKPT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+
+           SELECT CONTADOR-FILE ASSIGN TO "VARCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTADOR.
 
       *=======================================================================
        DATA DIVISION.
@@ -43,16 +89,146 @@
        FILE SECTION.
       *-----------------------------------------------------------------------
 
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-VALOR1 PIC S9(8)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  TR-VALOR2 PIC S9(8)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  REPORT-FILE.
+       01  LINHA-RELATORIO PIC X(133).
+
+       FD  AUDIT-FILE.
+       01  LINHA-AUDITORIA PIC X(120).
+
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-REGISTRO PIC 9(07).
+           05  CKPT-QTDE PIC 9(07).
+           05  CKPT-TOTAL-SOMA PIC S9(10)V99.
+           05  CKPT-TOTAL-SUB PIC S9(10)V99.
+           05  CKPT-TOTAL-MULT PIC S9(10)V99.
+
+       FD  CONTADOR-FILE.
+       01  CONTADOR-RECORD.
+           05  CR-ACUMULADOR PIC 9(09).
+
       *-----------------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77  VALOR1 PIC 9(10) VALUE ZEROS.
-       77  VALOR2 PIC 9(10) VALUE ZEROS.
-       77  RES_SOMA PIC 9(10) VALUE ZEROS.
-       77  RES_SUB PIC 9(10) VALUE ZEROS.
-       77  RES_DIV PIC 9(10) VALUE ZEROS.
-       77  RES_MULT PIC 9(10) VALUE ZEROS.
-       77  RESTO PIC 9(10) VALUE ZEROS.
-       77  MEDIA PIC 9(10) VALUE ZEROS.
+       77  VALOR1 PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  VALOR2 PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  RES_SOMA PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  RES_SUB PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  RES_DIV PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  RES_MULT PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  RESTO PIC S9(8)V99 COMP-3 VALUE ZEROS.
+       77  MEDIA PIC S9(8)V99 COMP-3 VALUE ZEROS.
+
+       77  WS-EOF-TRANS PIC X(01) VALUE "N".
+           88  FIM-ARQUIVO-TRANS VALUE "S".
+
+       77  WS-VALIDACAO-SW PIC X(01) VALUE "S".
+           88  ENTRADA-VALIDA VALUE "S".
+           88  ENTRADA-INVALIDA VALUE "N".
+
+       77  WS-INDICADOR-ERRO PIC S9(8)V99 COMP-3 VALUE 99999999.99.
+
+       77  WS-STATUS-TRANS PIC X(02) VALUE "00".
+       77  WS-STATUS-RELATORIO PIC X(02) VALUE "00".
+       77  WS-STATUS-AUDITORIA PIC X(02) VALUE "00".
+       77  WS-STATUS-CKPT PIC X(02) VALUE "00".
+       77  WS-STATUS-CONTADOR PIC X(02) VALUE "00".
+
+       77  WS-CKPT-REGISTRO PIC 9(07) VALUE ZEROS.
+       77  WS-INTERVALO-CKPT PIC 9(07) VALUE 100.
+       77  WS-INDICE-SALTO PIC 9(07) VALUE ZEROS.
+       77  WS-QUOCIENTE-CKPT PIC 9(07) VALUE ZEROS.
+       77  WS-RESTO-CKPT PIC 9(07) VALUE ZEROS.
+
+           COPY CONTADOR.
+
+       77  WS-QTDE-REGISTROS PIC 9(07) VALUE ZEROS.
+
+       77  OPCAO PIC X(01) VALUE "A".
+           88  OP-SOMA VALUE "1".
+           88  OP-SUBTRACAO VALUE "2".
+           88  OP-DIVISAO VALUE "3".
+           88  OP-MULTIPLICACAO VALUE "4".
+           88  OP-MEDIA VALUE "5".
+           88  OP-TODAS VALUE "A" "a".
+
+       77  WS-TOTAL-SOMA PIC S9(10)V99 COMP-3 VALUE ZEROS.
+       77  WS-TOTAL-SUB PIC S9(10)V99 COMP-3 VALUE ZEROS.
+       77  WS-TOTAL-MULT PIC S9(10)V99 COMP-3 VALUE ZEROS.
+
+       01  WS-DATA-SISTEMA.
+           05  WS-DATA-AAAA PIC 9(04).
+           05  WS-DATA-MM PIC 9(02).
+           05  WS-DATA-DD PIC 9(02).
+
+       01  WS-HORA-SISTEMA PIC 9(08).
+
+       01  WS-LINHA-AUDITORIA.
+           05  WA-DATA PIC 9(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WA-HORA PIC 9(08).
+           05  FILLER PIC X(01) VALUE SPACE.
+           05  WA-VALOR1 PIC -(8)9.99.
+           05  WA-VALOR2 PIC -(8)9.99.
+           05  WA-SOMA PIC -(8)9.99.
+           05  WA-SUB PIC -(8)9.99.
+           05  WA-DIV PIC -(8)9.99.
+           05  WA-RESTO PIC -(8)9.99.
+           05  WA-MULT PIC -(8)9.99.
+           05  WA-MEDIA PIC -(8)9.99.
+
+       01  WS-CABECALHO-1.
+           05  FILLER PIC X(36) VALUE
+               "RELATORIO DE CALCULOS - CALCULADORA".
+           05  FILLER PIC X(10) VALUE "DATA:".
+           05  WC1-DD PIC 99.
+           05  FILLER PIC X(01) VALUE "/".
+           05  WC1-MM PIC 99.
+           05  FILLER PIC X(01) VALUE "/".
+           05  WC1-AAAA PIC 9999.
+           05  FILLER PIC X(77) VALUE SPACES.
+
+       01  WS-CABECALHO-2.
+           05  FILLER PIC X(12) VALUE "VALOR1".
+           05  FILLER PIC X(12) VALUE "VALOR2".
+           05  FILLER PIC X(12) VALUE "SOMA".
+           05  FILLER PIC X(12) VALUE "SUBTRACAO".
+           05  FILLER PIC X(12) VALUE "DIVISAO".
+           05  FILLER PIC X(12) VALUE "RESTO".
+           05  FILLER PIC X(12) VALUE "MULTIPLIC".
+           05  FILLER PIC X(12) VALUE "MEDIA".
+           05  FILLER PIC X(37) VALUE SPACES.
+
+       01  WS-LINHA-DETALHE.
+           05  WD-VALOR1 PIC -(8)9.99.
+           05  WD-VALOR2 PIC -(8)9.99.
+           05  WD-SOMA PIC -(8)9.99.
+           05  WD-SUB PIC -(8)9.99.
+           05  WD-DIV PIC -(8)9.99.
+           05  WD-RESTO PIC -(8)9.99.
+           05  WD-MULT PIC -(8)9.99.
+           05  WD-MEDIA PIC -(8)9.99.
+           05  FILLER PIC X(37) VALUE SPACES.
+
+       01  WS-LINHA-TOTAL.
+           05  FILLER PIC X(20) VALUE "TOTAL DE REGISTROS:".
+           05  WT-QTDE PIC Z(6)9.
+           05  FILLER PIC X(05) VALUE SPACES.
+           05  FILLER PIC X(14) VALUE "TOTAL SOMA:".
+           05  WT-TOTAL-SOMA PIC -(9)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(14) VALUE "TOTAL SUB:".
+           05  WT-TOTAL-SUB PIC -(9)9.99.
+           05  FILLER PIC X(02) VALUE SPACES.
+           05  FILLER PIC X(14) VALUE "TOTAL MULT:".
+           05  WT-TOTAL-MULT PIC -(9)9.99.
+           05  FILLER PIC X(16) VALUE SPACES.
 
       *-----------------------------------------------------------------------
 
@@ -60,16 +236,200 @@
        PROCEDURE DIVISION.
       *=======================================================================
        MAIN-PROCEDURE.
-           DISPLAY "Insira o primeiro numero".
-           ACCEPT VALOR1.
-           DISPLAY "Insira o segundo numero".
-           ACCEPT VALOR2.
 
-           ADD VALOR1 TO VALOR2 GIVING RES_SOMA.
-           SUBTRACT VALOR1 FROM VALOR2 GIVING RES_SUB.
-           DIVIDE VALOR1 BY VALOR2 GIVING RES_DIV REMAINDER RESTO.
-           MULTIPLY VALOR1 BY VALOR2 GIVING RES_MULT.
-           COMPUTE MEDIA=RES_SOMA/2.
+           PERFORM 1000-INICIALIZAR
+               THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-PROCESSAR-REGISTRO
+               THRU 2000-PROCESSAR-REGISTRO-EXIT
+               UNTIL FIM-ARQUIVO-TRANS.
+
+           PERFORM 8000-FINALIZAR
+               THRU 8000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------------
+      *    ABRE O ARQUIVO DE TRANSACOES E LE O PRIMEIRO REGISTRO (PRIME READ)
+      *-----------------------------------------------------------------------
+       1000-INICIALIZAR.
+
+           DISPLAY "===== MENU DE OPERACOES =====".
+           DISPLAY "1 - SOMA".
+           DISPLAY "2 - SUBTRACAO".
+           DISPLAY "3 - DIVISAO".
+           DISPLAY "4 - MULTIPLICACAO".
+           DISPLAY "5 - MEDIA".
+           DISPLAY "A - TODAS AS OPERACOES".
+           DISPLAY "Escolha a operacao para o lote:".
+           ACCEPT OPCAO.
+
+           PERFORM 1300-LER-CHECKPOINT
+               THRU 1300-LER-CHECKPOINT-EXIT.
+
+           OPEN INPUT TRANS-FILE.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           IF WS-CKPT-REGISTRO > ZERO
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WS-DATA-DD TO WC1-DD
+               MOVE WS-DATA-MM TO WC1-MM
+               MOVE WS-DATA-AAAA TO WC1-AAAA
+               WRITE LINHA-RELATORIO FROM WS-CABECALHO-1
+               WRITE LINHA-RELATORIO FROM WS-CABECALHO-2
+           END-IF.
+
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO FATAL AO ABRIR RELATORIO - STATUS="
+                   WS-STATUS-RELATORIO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1500-SALTAR-REGISTROS-PROCESSADOS
+               THRU 1500-SALTAR-REGISTROS-PROCESSADOS-EXIT.
+
+           PERFORM 9000-LER-PROXIMO-REGISTRO
+               THRU 9000-LER-PROXIMO-REGISTRO-EXIT.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    LE O CHECKPOINT DE UMA EXECUCAO ANTERIOR (RESTART), SE EXISTIR
+      *-----------------------------------------------------------------------
+       1300-LER-CHECKPOINT.
+
+           OPEN INPUT CKPT-FILE.
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REGISTRO TO WS-CKPT-REGISTRO
+                       MOVE CKPT-QTDE TO WS-QTDE-REGISTROS
+                       MOVE CKPT-TOTAL-SOMA TO WS-TOTAL-SOMA
+                       MOVE CKPT-TOTAL-SUB TO WS-TOTAL-SUB
+                       MOVE CKPT-TOTAL-MULT TO WS-TOTAL-MULT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       1300-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    SALTA OS REGISTROS JA PROCESSADOS ANTES DO ULTIMO CHECKPOINT
+      *-----------------------------------------------------------------------
+       1500-SALTAR-REGISTROS-PROCESSADOS.
+
+           PERFORM 9000-LER-PROXIMO-REGISTRO
+               THRU 9000-LER-PROXIMO-REGISTRO-EXIT
+               VARYING WS-INDICE-SALTO FROM 1 BY 1
+               UNTIL WS-INDICE-SALTO > WS-CKPT-REGISTRO
+               OR FIM-ARQUIVO-TRANS.
+
+       1500-SALTAR-REGISTROS-PROCESSADOS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    GRAVA O CHECKPOINT COM A POSICAO E OS TOTAIS CORRENTES DO LOTE
+      *-----------------------------------------------------------------------
+       1600-GRAVAR-CHECKPOINT.
+
+           CLOSE REPORT-FILE.
+           OPEN EXTEND REPORT-FILE.
+           IF WS-STATUS-RELATORIO NOT = "00"
+               DISPLAY "ERRO FATAL AO REABRIR RELATORIO - STATUS="
+                   WS-STATUS-RELATORIO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-STATUS-AUDITORIA NOT = "00"
+               DISPLAY "ERRO FATAL AO REABRIR AUDITLOG - STATUS="
+                   WS-STATUS-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE WS-QTDE-REGISTROS TO CKPT-REGISTRO CKPT-QTDE.
+           MOVE WS-TOTAL-SOMA TO CKPT-TOTAL-SOMA.
+           MOVE WS-TOTAL-SUB TO CKPT-TOTAL-SUB.
+           MOVE WS-TOTAL-MULT TO CKPT-TOTAL-MULT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       1600-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    ZERA O CHECKPOINT AO FINAL DE UM LOTE CONCLUIDO COM SUCESSO
+      *-----------------------------------------------------------------------
+       1700-RESETAR-CHECKPOINT.
+
+           MOVE ZEROS TO CKPT-REGISTRO CKPT-QTDE CKPT-TOTAL-SOMA
+               CKPT-TOTAL-SUB CKPT-TOTAL-MULT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       1700-RESETAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    CALCULA OS SEIS RESULTADOS PARA O PAR DE VALORES CORRENTE
+      *-----------------------------------------------------------------------
+       2000-PROCESSAR-REGISTRO.
+
+           PERFORM 3000-VALIDAR-ENTRADA
+               THRU 3000-VALIDAR-ENTRADA-EXIT.
+
+           IF ENTRADA-INVALIDA
+               MOVE WS-INDICADOR-ERRO TO VALOR1 VALOR2 RES_SOMA RES_SUB
+                   RES_DIV RESTO RES_MULT MEDIA
+           ELSE
+               MOVE TR-VALOR1 TO VALOR1
+               MOVE TR-VALOR2 TO VALOR2
+               MOVE ZEROS TO RES_SOMA RES_SUB RES_DIV RESTO RES_MULT
+                   MEDIA
+               EVALUATE TRUE
+                   WHEN OP-SOMA
+                       ADD VALOR1 TO VALOR2 GIVING RES_SOMA
+                   WHEN OP-SUBTRACAO
+                       SUBTRACT VALOR1 FROM VALOR2 GIVING RES_SUB
+                   WHEN OP-DIVISAO
+                       PERFORM 3500-CALCULAR-DIVISAO
+                           THRU 3500-CALCULAR-DIVISAO-EXIT
+                   WHEN OP-MULTIPLICACAO
+                       MULTIPLY VALOR1 BY VALOR2 GIVING RES_MULT
+                   WHEN OP-MEDIA
+                       COMPUTE MEDIA = (VALOR1 + VALOR2) / 2
+                   WHEN OTHER
+                       ADD VALOR1 TO VALOR2 GIVING RES_SOMA
+                       SUBTRACT VALOR1 FROM VALOR2 GIVING RES_SUB
+                       MULTIPLY VALOR1 BY VALOR2 GIVING RES_MULT
+                       COMPUTE MEDIA = (VALOR1 + VALOR2) / 2
+                       PERFORM 3500-CALCULAR-DIVISAO
+                           THRU 3500-CALCULAR-DIVISAO-EXIT
+               END-EVALUATE
+           END-IF.
+
+           IF ENTRADA-VALIDA
+               ADD RES_SOMA TO WS-TOTAL-SOMA
+               ADD RES_SUB TO WS-TOTAL-SUB
+               ADD RES_MULT TO WS-TOTAL-MULT
+           END-IF.
 
            DISPLAY "Soma:"
            DISPLAY RES_SOMA.
@@ -84,4 +444,155 @@
            DISPLAY "Media:"
            DISPLAY MEDIA.
 
+           ADD 1 TO WS-QTDE-REGISTROS.
+
+           PERFORM 7000-ESCREVER-AUDITORIA
+               THRU 7000-ESCREVER-AUDITORIA-EXIT.
+
+           IF ENTRADA-VALIDA
+               CALL "VariavelSimples"
+           END-IF.
+
+           MOVE VALOR1 TO WD-VALOR1.
+           MOVE VALOR2 TO WD-VALOR2.
+           MOVE RES_SOMA TO WD-SOMA.
+           MOVE RES_SUB TO WD-SUB.
+           MOVE RES_DIV TO WD-DIV.
+           MOVE RESTO TO WD-RESTO.
+           MOVE RES_MULT TO WD-MULT.
+           MOVE MEDIA TO WD-MEDIA.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DETALHE.
+
+           DIVIDE WS-QTDE-REGISTROS BY WS-INTERVALO-CKPT
+               GIVING WS-QUOCIENTE-CKPT REMAINDER WS-RESTO-CKPT.
+           IF WS-RESTO-CKPT = ZERO
+               PERFORM 1600-GRAVAR-CHECKPOINT
+                   THRU 1600-GRAVAR-CHECKPOINT-EXIT
+           END-IF.
+
+           PERFORM 9000-LER-PROXIMO-REGISTRO
+               THRU 9000-LER-PROXIMO-REGISTRO-EXIT.
+
+       2000-PROCESSAR-REGISTRO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    VALIDA SE O PAR DE VALORES E NUMERICO ANTES DE CALCULAR
+      *-----------------------------------------------------------------------
+       3000-VALIDAR-ENTRADA.
+
+           SET ENTRADA-VALIDA TO TRUE.
+
+           IF TR-VALOR1 NOT NUMERIC OR TR-VALOR2 NOT NUMERIC
+               SET ENTRADA-INVALIDA TO TRUE
+               DISPLAY "ERRO: PAR NAO NUMERICO - VALOR1=" TR-VALOR1
+                   " VALOR2=" TR-VALOR2
+           END-IF.
+
+       3000-VALIDAR-ENTRADA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    CALCULA A DIVISAO PROTEGENDO CONTRA DIVISOR ZERO
+      *-----------------------------------------------------------------------
+       3500-CALCULAR-DIVISAO.
+
+           IF VALOR2 = ZERO
+               MOVE WS-INDICADOR-ERRO TO RES_DIV RESTO
+               DISPLAY "ERRO: DIVISAO POR ZERO - VALOR1=" VALOR1
+                   " VALOR2=" VALOR2
+           ELSE
+               DIVIDE VALOR1 BY VALOR2 GIVING RES_DIV
+                   REMAINDER RESTO
+           END-IF.
+
+       3500-CALCULAR-DIVISAO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    GRAVA UMA LINHA DE AUDITORIA PARA O PAR DE VALORES CORRENTE
+      *-----------------------------------------------------------------------
+       7000-ESCREVER-AUDITORIA.
+
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           MOVE WS-DATA-SISTEMA TO WA-DATA.
+           MOVE WS-HORA-SISTEMA TO WA-HORA.
+           MOVE VALOR1 TO WA-VALOR1.
+           MOVE VALOR2 TO WA-VALOR2.
+           MOVE RES_SOMA TO WA-SOMA.
+           MOVE RES_SUB TO WA-SUB.
+           MOVE RES_DIV TO WA-DIV.
+           MOVE RESTO TO WA-RESTO.
+           MOVE RES_MULT TO WA-MULT.
+           MOVE MEDIA TO WA-MEDIA.
+
+           WRITE LINHA-AUDITORIA FROM WS-LINHA-AUDITORIA.
+
+       7000-ESCREVER-AUDITORIA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    FECHA OS ARQUIVOS AO FINAL DO LOTE
+      *-----------------------------------------------------------------------
+       8000-FINALIZAR.
+
+           MOVE WS-QTDE-REGISTROS TO WT-QTDE.
+           MOVE WS-TOTAL-SOMA TO WT-TOTAL-SOMA.
+           MOVE WS-TOTAL-SUB TO WT-TOTAL-SUB.
+           MOVE WS-TOTAL-MULT TO WT-TOTAL-MULT.
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL.
+
+           DISPLAY "======= RESUMO DO LOTE =======".
+           DISPLAY "REGISTROS PROCESSADOS: " WS-QTDE-REGISTROS.
+           DISPLAY "TOTAL GERAL SOMA......: " WS-TOTAL-SOMA.
+           DISPLAY "TOTAL GERAL SUBTRACAO.: " WS-TOTAL-SUB.
+           DISPLAY "TOTAL GERAL MULTIPLIC.: " WS-TOTAL-MULT.
+
+           OPEN INPUT CONTADOR-FILE.
+           IF WS-STATUS-CONTADOR = "00"
+               READ CONTADOR-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CR-ACUMULADOR TO ACUMULADOR
+               END-READ
+           END-IF.
+           CLOSE CONTADOR-FILE.
+           DISPLAY "CONTADOR COMPARTILHADO (VariavelSimples): "
+               ACUMULADOR.
+
+           PERFORM 1700-RESETAR-CHECKPOINT
+               THRU 1700-RESETAR-CHECKPOINT-EXIT.
+
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-FILE.
+
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------------
+      *    LE O PROXIMO REGISTRO DO ARQUIVO DE TRANSACOES
+      *-----------------------------------------------------------------------
+       9000-LER-PROXIMO-REGISTRO.
+
+           READ TRANS-FILE
+               AT END
+                   SET FIM-ARQUIVO-TRANS TO TRUE
+           END-READ.
+
+           IF NOT FIM-ARQUIVO-TRANS
+               AND WS-STATUS-TRANS NOT = "00"
+               DISPLAY "ERRO FATAL DE LEITURA EM TRANFILE - STATUS="
+                   WS-STATUS-TRANS
+               CLOSE TRANS-FILE REPORT-FILE AUDIT-FILE
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       9000-LER-PROXIMO-REGISTRO-EXIT.
+           EXIT.
+
        END PROGRAM CALCULADORA.
